@@ -0,0 +1,151 @@
+      * Sample COBOL program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Driver.
+
+      * Runs Day10 and Day12 back to back as one job step and keeps a
+      * consolidated RUNLOG of when each one started and finished.
+      * Both programs' own DISPLAY output still goes to the console
+      * exactly as it does standalone; Day10's D10RPT and Day12's
+      * REPORT-OUTPUT are each copied into RUNLOG as well so their key
+      * totals and loop lengths end up in the same place.
+
+       Environment division.
+       Input-output section.
+       File-control.
+           select RUN-LOG assign to "RUNLOG"
+               organization is line sequential
+               file status is RUN-LOG-STATUS.
+
+           select REPORT-IN assign to "REPORT-OUTPUT"
+               organization is line sequential
+               file status is REPORT-IN-STATUS.
+
+           select D10RPT-IN assign to "D10RPT"
+               organization is line sequential
+               file status is D10RPT-IN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG
+           record contains 80 characters.
+       01 RUN-LOG-RECORD PIC X(80).
+
+       FD  REPORT-IN
+           record contains 80 characters.
+       01 REPORT-IN-RECORD PIC X(80).
+
+       FD  D10RPT-IN
+           record contains 80 characters.
+       01 D10RPT-IN-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 RUN-LOG-STATUS      PIC X(02) VALUE ZEROS.
+       01 REPORT-IN-STATUS    PIC X(02) VALUE ZEROS.
+       01 D10RPT-IN-STATUS    PIC X(02) VALUE ZEROS.
+
+       01 RUN-DATE-TIME.
+           05 RUN-DATE.
+               10 RUN-YEAR  PIC 9(04).
+               10 RUN-MONTH PIC 9(02).
+               10 RUN-DAY   PIC 9(02).
+           05 RUN-TIME.
+               10 RUN-HOUR  PIC 9(02).
+               10 RUN-MIN   PIC 9(02).
+               10 RUN-SEC   PIC 9(02).
+               10 FILLER    PIC 9(02).
+
+       01 RUN-DATE-DISPLAY.
+           05 RD-YEAR     PIC 9(04).
+           05 FILLER      PIC X VALUE "-".
+           05 RD-MONTH    PIC 9(02).
+           05 FILLER      PIC X VALUE "-".
+           05 RD-DAY      PIC 9(02).
+           05 FILLER      PIC X VALUE SPACE.
+           05 RD-HOUR     PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 RD-MIN      PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 RD-SEC      PIC 9(02).
+
+       01 LOG-ENTRY.
+           05 LOG-STAMP   PIC X(19).
+           05 FILLER      PIC X(03) VALUE SPACES.
+           05 LOG-TEXT    PIC X(58).
+
+       PROCEDURE DIVISION.
+           OPEN OUTPUT RUN-LOG.
+
+           MOVE "RUNALL JOB STARTED" TO LOG-TEXT
+           PERFORM WRITE-LOG-ENTRY.
+
+           MOVE "STARTING STEP DAY10" TO LOG-TEXT
+           PERFORM WRITE-LOG-ENTRY.
+
+           CALL "Day10".
+
+           MOVE "COMPLETED STEP DAY10" TO LOG-TEXT
+           PERFORM WRITE-LOG-ENTRY.
+
+           PERFORM COPY-DAY10-REPORT.
+
+           MOVE "STARTING STEP DAY12" TO LOG-TEXT
+           PERFORM WRITE-LOG-ENTRY.
+
+           CALL "Day12".
+
+           MOVE "COMPLETED STEP DAY12" TO LOG-TEXT
+           PERFORM WRITE-LOG-ENTRY.
+
+           PERFORM COPY-DAY12-REPORT.
+
+           MOVE "RUNALL JOB ENDED" TO LOG-TEXT
+           PERFORM WRITE-LOG-ENTRY.
+
+           CLOSE RUN-LOG.
+
+           STOP RUN.
+
+       WRITE-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME.
+           MOVE RUN-YEAR  TO RD-YEAR.
+           MOVE RUN-MONTH TO RD-MONTH.
+           MOVE RUN-DAY   TO RD-DAY.
+           MOVE RUN-HOUR  TO RD-HOUR.
+           MOVE RUN-MIN   TO RD-MIN.
+           MOVE RUN-SEC   TO RD-SEC.
+           MOVE RUN-DATE-DISPLAY TO LOG-STAMP.
+
+           MOVE LOG-ENTRY TO RUN-LOG-RECORD.
+           WRITE RUN-LOG-RECORD.
+           DISPLAY RUN-LOG-RECORD.
+
+       COPY-DAY12-REPORT.
+           OPEN INPUT REPORT-IN.
+           IF REPORT-IN-STATUS = "00"
+               PERFORM UNTIL REPORT-IN-STATUS = "10"
+                   READ REPORT-IN
+                       AT END
+                           MOVE "10" TO REPORT-IN-STATUS
+                       NOT AT END
+                           MOVE REPORT-IN-RECORD TO RUN-LOG-RECORD
+                           WRITE RUN-LOG-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE REPORT-IN
+           END-IF.
+
+       COPY-DAY10-REPORT.
+           OPEN INPUT D10RPT-IN.
+           IF D10RPT-IN-STATUS = "00"
+               PERFORM UNTIL D10RPT-IN-STATUS = "10"
+                   READ D10RPT-IN
+                       AT END
+                           MOVE "10" TO D10RPT-IN-STATUS
+                       NOT AT END
+                           MOVE D10RPT-IN-RECORD TO RUN-LOG-RECORD
+                           WRITE RUN-LOG-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE D10RPT-IN
+           END-IF.
