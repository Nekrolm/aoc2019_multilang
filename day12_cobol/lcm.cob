@@ -0,0 +1,28 @@
+      * LCM is written in Cobol free-style
+       Identification division.
+       Function-id. LCM.
+       Environment division.
+       Configuration section.
+       Repository.
+           function GCD.
+       Data division.
+
+       WORKING-STORAGE SECTION.
+       1 G pic 9(20).
+
+       Linkage section.
+       1 Ain pic 9(20).
+       1 Bin pic 9(20).
+       1 res pic 9(20).
+       Procedure division
+           using by reference Ain Bin
+           returning res.
+           compute G = function GCD (Ain, Bin).
+           if G = 0
+               move 0 to res
+           else
+               compute res = Ain * Bin / G
+           end-if.
+
+           goback.
+       End function LCM.
