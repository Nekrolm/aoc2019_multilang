@@ -2,9 +2,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Day10.
 
+       Environment division.
+       Input-output section.
+       File-control.
+           select CONTROL-CARD assign to "D10CTL"
+               organization is line sequential
+               file status is CONTROL-STATUS.
+
+           select REPORT-OUT assign to "D10RPT"
+               organization is line sequential
+               file status is REPORT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD
+           record contains 07 characters.
+       01 CONTROL-RECORD.
+           05 CC-ITER-LIMIT PIC 9(07).
+
+       FD  REPORT-OUT
+           record contains 80 characters.
+       01 REPORT-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01 CONTROL-STATUS PIC X(02) VALUE ZEROS.
+       01 REPORT-STATUS  PIC X(02) VALUE ZEROS.
+       01 ITER-LIMIT     PIC 9(07) VALUE 1000.
+
+       01 RUN-DATE-TIME.
+           05 RUN-DATE.
+               10 RUN-YEAR  PIC 9(04).
+               10 RUN-MONTH PIC 9(02).
+               10 RUN-DAY   PIC 9(02).
+           05 RUN-TIME.
+               10 RUN-HOUR  PIC 9(02).
+               10 RUN-MIN   PIC 9(02).
+               10 RUN-SEC   PIC 9(02).
+               10 FILLER    PIC 9(02).
+
+       01 RUN-DATE-DISPLAY.
+           05 FILLER      PIC X(04) VALUE "RUN ".
+           05 RD-YEAR     PIC 9(04).
+           05 FILLER      PIC X VALUE "-".
+           05 RD-MONTH    PIC 9(02).
+           05 FILLER      PIC X VALUE "-".
+           05 RD-DAY      PIC 9(02).
+           05 FILLER      PIC X VALUE SPACE.
+           05 RD-HOUR     PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 RD-MIN      PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 RD-SEC      PIC 9(02).
+
+       01 REPORT-ITER-LINE.
+           05 FILLER          PIC X(19) VALUE "ITERATIONS RUN    =".
+           05 RPT-ITER        PIC Z(6)9.
+
+       01 REPORT-PLANET-LINE.
+           05 FILLER       PIC X(08) VALUE "PLANET ".
+           05 RPT-PLANET   PIC ZZ9.
+           05 FILLER       PIC X(04) VALUE "  P=".
+           05 RPT-P-ENERGY PIC ZZZZZZZZZ9.
+           05 FILLER       PIC X(04) VALUE "  K=".
+           05 RPT-K-ENERGY PIC ZZZZZZZZZ9.
+           05 FILLER       PIC X(06) VALUE "  P*K=".
+           05 RPT-PK       PIC Z(14)9.
+
+       01 REPORT-TOTAL-LINE.
+           05 FILLER          PIC X(16) VALUE "TOTAL ENERGY = ".
+           05 RPT-TOTAL       PIC Z(9)9.
+
        01 X-ARRAY.
           05 X   PIC S9(10) OCCURS 4 TIMES VALUE ZEROS.
           
@@ -25,19 +93,15 @@
        
        01 I PIC 9 VALUE 1.
        01 J PIC 9 VALUE 1.
-       01 SIM-ITER PIC 9(4) VALUE ZERO.
-       
-       01 DIF-X PIC S9(10) VALUE ZERO.
-       01 DIF-Y PIC S9(10) VALUE ZERO.
-       01 DIF-Z PIC S9(10) VALUE ZERO.
-       
-       01 SIG-X PIC S9 VALUE ZERO.
-       01 SIG-Y PIC S9 VALUE ZERO.
-       01 SIG-Z PIC S9 VALUE ZERO.
-       
+       01 SIM-ITER PIC 9(7) VALUE ZERO.
+
+       01 PLANET-COUNT PIC 9(03) VALUE 4.
+
        01 ENERGY.
-           05 P-ENERGY PIC 9(10) OCCURS 4 TIMES VALUE ZERO.
-           05 K-ENERGY PIC 9(10) OCCURS 4 TIMES VALUE ZERO.
+           05 P-ENERGY-ARRAY.
+               10 P-ENERGY PIC 9(10) OCCURS 4 TIMES VALUE ZERO.
+           05 K-ENERGY-ARRAY.
+               10 K-ENERGY PIC 9(10) OCCURS 4 TIMES VALUE ZERO.
 
        01 TOTAL-ENERGY PIC 9(10) VALUE ZERO.
 
@@ -76,7 +140,10 @@
       *    MOVE 5   TO Y(4).
       *    MOVE -1   TO Z(4).
 
-           PERFORM VARYING SIM-ITER FROM 1 BY 1 UNTIL SIM-ITER > 1000
+           PERFORM READ-CONTROL-CARD.
+
+           PERFORM VARYING SIM-ITER FROM 1 BY 1
+                   UNTIL SIM-ITER > ITER-LIMIT
                PERFORM UPDATE-VELOCITY
                PERFORM APPLY-VELOCITY
            END-PERFORM.
@@ -84,9 +151,11 @@
            PERFORM COMPUTE-KINETIC-ENERGY.
            PERFORM COMPUTE-POTENTIAL-ENERGY.
            PERFORM COMPUTE-TOTAL-ENERGY.
-          
+
            DISPLAY TOTAL-ENERGY.
 
+           PERFORM WRITE-REPORT.
+
       *    DISPLAY "Updated".
       *        
       *    DISPLAY 'VX: ' VX(1) VX(2) VX(3) VX(4).
@@ -103,68 +172,92 @@
       *    DISPLAY 'Z: ' Z(1) Z(2) Z(3) Z(4).
 
 
-           STOP RUN.
-       
+           GOBACK.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CONTROL-STATUS = "00"
+               READ CONTROL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-ITER-LIMIT TO ITER-LIMIT
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
        UPDATE-VELOCITY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 4
-               COMPUTE DIF-X = X(J) - X(I)
-               COMPUTE DIF-Y = Y(J) - Y(I)
-               COMPUTE DIF-Z = Z(J) - Z(I)               
-               PERFORM SIGN-OF-DIFF
-               COMPUTE VX(I) = VX(I) + SIG-X
-               COMPUTE VY(I) = VY(I) + SIG-Y
-               COMPUTE VZ(I) = VZ(I) + SIG-Z
-               CONTINUE
-           END-PERFORM
-           END-PERFORM.
-       
+           CALL "UPDATE-VELOCITY" USING PLANET-COUNT X-ARRAY Y-ARRAY
+               Z-ARRAY VX-ARRAY VY-ARRAY VZ-ARRAY
+           END-CALL.
+
        APPLY-VELOCITY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-               COMPUTE X(I) = X(I) + VX(I)
-               COMPUTE Y(I) = Y(I) + VY(I)
-               COMPUTE Z(I) = Z(I) + VZ(I)
-           END-PERFORM.
+           CALL "APPLY-VELOCITY" USING PLANET-COUNT X-ARRAY Y-ARRAY
+               Z-ARRAY VX-ARRAY VY-ARRAY VZ-ARRAY
+           END-CALL.
 
        COMPUTE-POTENTIAL-ENERGY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-               COMPUTE P-ENERGY(I) = P-ENERGY(I) + FUNCTION ABS (X(I))
-               COMPUTE P-ENERGY(I) = P-ENERGY(I) + FUNCTION ABS (Y(I))
-               COMPUTE P-ENERGY(I) = P-ENERGY(I) + FUNCTION ABS (Z(I))
-           END-PERFORM.
+           CALL "COMPUTE-POTENTIAL-ENERGY" USING PLANET-COUNT X-ARRAY
+               Y-ARRAY Z-ARRAY P-ENERGY-ARRAY
+           END-CALL.
 
        COMPUTE-KINETIC-ENERGY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-               COMPUTE K-ENERGY(I) = K-ENERGY(I) + FUNCTION ABS (VX(I))
-               COMPUTE K-ENERGY(I) = K-ENERGY(I) + FUNCTION ABS (VY(I))
-               COMPUTE K-ENERGY(I) = K-ENERGY(I) + FUNCTION ABS (VZ(I))
-           END-PERFORM.
+           CALL "COMPUTE-KINETIC-ENERGY" USING PLANET-COUNT VX-ARRAY
+               VY-ARRAY VZ-ARRAY K-ENERGY-ARRAY
+           END-CALL.
 
        COMPUTE-TOTAL-ENERGY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
-               COMPUTE TOTAL-ENERGY = TOTAL-ENERGY +
-      -            K-ENERGY(I) * P-ENERGY(I)            
-           END-PERFORM.
+           CALL "COMPUTE-TOTAL-ENERGY" USING PLANET-COUNT P-ENERGY-ARRAY
+               K-ENERGY-ARRAY TOTAL-ENERGY
+           END-CALL.
 
-       SIGN-OF-DIFF.
-           IF DIF-X = 0
-               MOVE 0 TO SIG-X
-           ELSE IF DIF-X > 0
-               MOVE 1 TO SIG-X
-           ELSE 
-               MOVE -1 TO SIG-X
-           END-IF.
-           IF DIF-Y = 0
-               MOVE 0 TO SIG-Y
-           ELSE IF DIF-Y > 0
-               MOVE 1 TO SIG-Y
-           ELSE 
-               MOVE -1 TO SIG-Y
-           END-IF.
-           IF DIF-Z = 0
-               MOVE 0 TO SIG-Z
-           ELSE IF DIF-Z > 0
-               MOVE 1 TO SIG-Z
-           ELSE 
-               MOVE -1 TO SIG-Z
+       WRITE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME.
+           MOVE RUN-YEAR  TO RD-YEAR.
+           MOVE RUN-MONTH TO RD-MONTH.
+           MOVE RUN-DAY   TO RD-DAY.
+           MOVE RUN-HOUR  TO RD-HOUR.
+           MOVE RUN-MIN   TO RD-MIN.
+           MOVE RUN-SEC   TO RD-SEC.
+
+           OPEN OUTPUT REPORT-OUT.
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "WRITE-REPORT: UNABLE TO OPEN REPORT-OUT"
+               DISPLAY "WRITE-REPORT: FILE STATUS " REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF.
+
+           MOVE "DAY10 GRAVITY SIMULATION REPORT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE RUN-DATE-DISPLAY TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE ITER-LIMIT TO RPT-ITER.
+           MOVE REPORT-ITER-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "PER-PLANET ENERGY BREAKDOWN" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > PLANET-COUNT
+               MOVE I               TO RPT-PLANET
+               MOVE P-ENERGY(I)     TO RPT-P-ENERGY
+               MOVE K-ENERGY(I)     TO RPT-K-ENERGY
+               COMPUTE RPT-PK = P-ENERGY(I) * K-ENERGY(I)
+               MOVE REPORT-PLANET-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE TOTAL-ENERGY TO RPT-TOTAL.
+           MOVE REPORT-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE REPORT-OUT.
