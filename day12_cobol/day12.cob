@@ -5,40 +5,314 @@
        Environment division.
        Configuration section.
        Repository.
-           function GCD.
+           function GCD
+           function LCM.
+
+       Input-output section.
+       File-control.
+           select PLANETS-FILE assign to "PLANETS"
+               organization is line sequential
+               file status is PLANETS-STATUS.
+
+           select REPORT-OUTPUT assign to "REPORT-OUTPUT"
+               organization is line sequential
+               file status is REPORT-STATUS.
+
+           select CHECKPOINT-FILE assign to "CHECKPNT"
+               organization is line sequential
+               file status is CHECKPOINT-STATUS.
+
+           select TRAJECTORY-OUT assign to "TRAJECT"
+               organization is line sequential
+               file status is TRAJECTORY-STATUS.
+
+           select CONTROL-CARD assign to "D12CTL"
+               organization is line sequential
+               file status is CONTROL-STATUS.
+
+           select HISTORY-FILE assign to "D12HIST"
+               organization is line sequential
+               file status is HISTORY-STATUS.
+
+           select SCENARIO-CARD assign to "SCENCTL"
+               organization is line sequential
+               file status is SCENARIO-STATUS.
+
+           select SCENARIO-OUT assign to "SCENOUT"
+               organization is line sequential
+               file status is SCENOUT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD
+           record contains 08 characters.
+       01 CONTROL-RECORD.
+           05 CC-ITER-LIMIT   PIC 9(07).
+           05 CC-GRAVITY-MODE PIC 9(01).
+
+       FD  PLANETS-FILE
+           record contains 35 characters.
+       01 PLANET-RECORD.
+           05 PR-X PIC S9(10) SIGN LEADING SEPARATE.
+           05 FILLER PIC X.
+           05 PR-Y PIC S9(10) SIGN LEADING SEPARATE.
+           05 FILLER PIC X.
+           05 PR-Z PIC S9(10) SIGN LEADING SEPARATE.
+
+       FD  REPORT-OUTPUT
+           record contains 80 characters.
+       01 REPORT-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-N-PLANETS PIC 9(03).
+           05 CKP-SIM-ITER  PIC 9(07).
+           05 CKP-X-LOOP    PIC 9(20).
+           05 CKP-Y-LOOP    PIC 9(20).
+           05 CKP-Z-LOOP    PIC 9(20).
+           05 CKP-X-VALS.
+               10 CKP-X  PIC S9(10) SIGN LEADING SEPARATE
+                         OCCURS 50 TIMES.
+           05 CKP-Y-VALS.
+               10 CKP-Y  PIC S9(10) SIGN LEADING SEPARATE
+                         OCCURS 50 TIMES.
+           05 CKP-Z-VALS.
+               10 CKP-Z  PIC S9(10) SIGN LEADING SEPARATE
+                         OCCURS 50 TIMES.
+           05 CKP-VX-VALS.
+               10 CKP-VX PIC S9(10) SIGN LEADING SEPARATE
+                         OCCURS 50 TIMES.
+           05 CKP-VY-VALS.
+               10 CKP-VY PIC S9(10) SIGN LEADING SEPARATE
+                         OCCURS 50 TIMES.
+           05 CKP-VZ-VALS.
+               10 CKP-VZ PIC S9(10) SIGN LEADING SEPARATE
+                         OCCURS 50 TIMES.
+
+       FD  TRAJECTORY-OUT
+           record contains 200 characters.
+       01 TRAJECTORY-LINE PIC X(200).
+
+       FD  HISTORY-FILE
+           record contains 120 characters.
+       01 HISTORY-RECORD PIC X(120).
+
+       FD  SCENARIO-CARD
+           record contains 35 characters.
+       01 SCENARIO-RECORD.
+           05 SC-DVX PIC S9(10) SIGN LEADING SEPARATE.
+           05 FILLER PIC X.
+           05 SC-DVY PIC S9(10) SIGN LEADING SEPARATE.
+           05 FILLER PIC X.
+           05 SC-DVZ PIC S9(10) SIGN LEADING SEPARATE.
+
+       FD  SCENARIO-OUT
+           record contains 100 characters.
+       01 SCENARIO-LINE PIC X(100).
+
        WORKING-STORAGE SECTION.
 
-       78 N-PLANETS VALUE 4.
+       01 PLANETS-STATUS    PIC X(02) VALUE ZEROS.
+       01 REPORT-STATUS     PIC X(02) VALUE ZEROS.
+       01 CHECKPOINT-STATUS PIC X(02) VALUE ZEROS.
+       01 TRAJECTORY-STATUS PIC X(02) VALUE ZEROS.
+       01 CONTROL-STATUS    PIC X(02) VALUE ZEROS.
+       01 HISTORY-STATUS    PIC X(02) VALUE ZEROS.
+       01 SCENARIO-STATUS   PIC X(02) VALUE ZEROS.
+       01 SCENOUT-STATUS    PIC X(02) VALUE ZEROS.
 
-       01 X-ARRAY.
-          05 X        PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-          05 X-INIT   PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-          
-          
-       01 Y-ARRAY.
-          05 Y        PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-          05 Y-INIT   PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-       
-       01 Z-ARRAY.
-          05 Z        PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-          05 Z-INIT   PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-       
-       01 VX-ARRAY.
-          05 VX        PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-          05 VX-INIT   PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-       
-       01 VY-ARRAY.
-          05 VY        PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-          05 VY-INIT   PIC S9(10) OCCURS N-PLANETS TIMES VALUE ZEROS.
-       
-       01 VZ-ARRAY.
-          05 VZ        PIC S9(10) OCCURS 4 TIMES VALUE ZEROS.
-          05 VZ-INIT   PIC S9(10) OCCURS 4 TIMES VALUE ZEROS.
-       
-       01 I PIC 9 VALUE 1.
-       01 J PIC 9 VALUE 1.
+       01 ITER-LIMIT PIC 9(07) VALUE 500000.
+
+       01 GRAVITY-MODE PIC 9(01) VALUE 1.
+           88 GRAVITY-MODE-CLASSIC        VALUE 1.
+           88 GRAVITY-MODE-INVERSE-SQUARE VALUE 2.
+
+      * CHECKPOINT-INTERVAL is kept equal to TRAJECTORY-INTERVAL so a
+      * checkpoint is always taken in the same iteration as the last
+      * trajectory row it implies; a restart resuming just past that
+      * checkpoint therefore never re-writes a trajectory row already
+      * on disk.
+       01 CHECKPOINT-INTERVAL PIC 9(07) VALUE 1000.
+       01 HEARTBEAT-INTERVAL  PIC 9(07) VALUE 25000.
+       01 CHECKPOINT-RESTORED PIC 9 VALUE 0.
+           88 RUN-WAS-RESTORED VALUE 1.
+
+       01 TRAJECTORY-INTERVAL PIC 9(07) VALUE 1000.
+       01 TRAJ-EDIT-TABLE.
+           05 TRAJ-EDIT PIC -(10)9 OCCURS 8 TIMES.
+
+       01 START-ITER PIC 9(07) VALUE 1.
+
+       01 RUN-DATE-TIME.
+           05 RUN-DATE.
+               10 RUN-YEAR  PIC 9(04).
+               10 RUN-MONTH PIC 9(02).
+               10 RUN-DAY   PIC 9(02).
+           05 RUN-TIME.
+               10 RUN-HOUR  PIC 9(02).
+               10 RUN-MIN   PIC 9(02).
+               10 RUN-SEC   PIC 9(02).
+               10 FILLER    PIC 9(02).
+
+       01 RUN-DATE-DISPLAY.
+           05 FILLER      PIC X(04) VALUE "RUN ".
+           05 RD-YEAR     PIC 9(04).
+           05 FILLER      PIC X VALUE "-".
+           05 RD-MONTH    PIC 9(02).
+           05 FILLER      PIC X VALUE "-".
+           05 RD-DAY      PIC 9(02).
+           05 FILLER      PIC X VALUE SPACE.
+           05 RD-HOUR     PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 RD-MIN      PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 RD-SEC      PIC 9(02).
+
+       01 REPORT-PLANET-LINE.
+           05 FILLER       PIC X(08) VALUE "PLANET ".
+           05 RPT-PLANET   PIC ZZ9.
+           05 FILLER       PIC X(04) VALUE "  P=".
+           05 RPT-P-ENERGY PIC ZZZZZZZZZ9.
+           05 FILLER       PIC X(04) VALUE "  K=".
+           05 RPT-K-ENERGY PIC ZZZZZZZZZ9.
+           05 FILLER       PIC X(06) VALUE "  P*K=".
+           05 RPT-PK       PIC Z(14)9.
+
+       01 REPORT-TOTAL-LINE.
+           05 FILLER          PIC X(16) VALUE "TOTAL ENERGY = ".
+           05 RPT-TOTAL       PIC Z(9)9.
+
+       01 REPORT-ANSWER-LINE.
+           05 FILLER          PIC X(16) VALUE "ANSWER LOOP  = ".
+           05 RPT-ANSWER      PIC Z(19)9.
+
+       01 REPORT-XLOOP-LINE.
+           05 FILLER          PIC X(16) VALUE "X-LOOP LEN   = ".
+           05 RPT-X-LOOP      PIC Z(19)9.
+
+       01 REPORT-YLOOP-LINE.
+           05 FILLER          PIC X(16) VALUE "Y-LOOP LEN   = ".
+           05 RPT-Y-LOOP      PIC Z(19)9.
+
+       01 REPORT-ZLOOP-LINE.
+           05 FILLER          PIC X(16) VALUE "Z-LOOP LEN   = ".
+           05 RPT-Z-LOOP      PIC Z(19)9.
+
+       01 HISTORY-EDIT-LINE.
+           05 HEL-DATE        PIC X(19).
+           05 FILLER          PIC X VALUE ",".
+           05 HEL-TOTAL       PIC Z(9)9.
+           05 FILLER          PIC X VALUE ",".
+           05 HEL-XLOOP       PIC Z(19)9.
+           05 FILLER          PIC X VALUE ",".
+           05 HEL-YLOOP       PIC Z(19)9.
+           05 FILLER          PIC X VALUE ",".
+           05 HEL-ZLOOP       PIC Z(19)9.
+           05 FILLER          PIC X VALUE ",".
+           05 HEL-ANSWER      PIC Z(19)9.
+
+       01 HISTORY-DATE-STAMP.
+           05 HDS-YEAR    PIC 9(04).
+           05 FILLER      PIC X VALUE "-".
+           05 HDS-MONTH   PIC 9(02).
+           05 FILLER      PIC X VALUE "-".
+           05 HDS-DAY     PIC 9(02).
+           05 FILLER      PIC X VALUE SPACE.
+           05 HDS-HOUR    PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 HDS-MIN     PIC 9(02).
+           05 FILLER      PIC X VALUE ":".
+           05 HDS-SEC     PIC 9(02).
+
+       01 SCENARIO-LINE-DATA.
+           05 FILLER      PIC X(05) VALUE "SCEN ".
+           05 SCL-NUM     PIC Z9.
+           05 FILLER      PIC X(05) VALUE " DVX=".
+           05 SCL-DVX     PIC -(10)9.
+           05 FILLER      PIC X(05) VALUE " DVY=".
+           05 SCL-DVY     PIC -(10)9.
+           05 FILLER      PIC X(05) VALUE " DVZ=".
+           05 SCL-DVZ     PIC -(10)9.
+           05 FILLER      PIC X(05) VALUE " TOT=".
+           05 SCL-TOTAL   PIC Z(9)9.
+           05 FILLER      PIC X(05) VALUE " ANS=".
+           05 SCL-ANSWER  PIC Z(19)9.
+
+       78 MAX-PLANETS VALUE 50.
+
+       01 N-PLANETS PIC 9(03) VALUE ZERO.
+       01 PLANETS-READ-COUNT PIC 9(03) VALUE ZERO.
+
+       01 X-TABLE.
+          05 X        PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 X-INIT-TABLE.
+          05 X-INIT   PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       01 Y-TABLE.
+          05 Y        PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 Y-INIT-TABLE.
+          05 Y-INIT   PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       01 Z-TABLE.
+          05 Z        PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 Z-INIT-TABLE.
+          05 Z-INIT   PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       01 VX-TABLE.
+          05 VX       PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 VX-INIT-TABLE.
+          05 VX-INIT  PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       01 VY-TABLE.
+          05 VY       PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 VY-INIT-TABLE.
+          05 VY-INIT  PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       01 VZ-TABLE.
+          05 VZ       PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 VZ-INIT-TABLE.
+          05 VZ-INIT  PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       01 SCEN-START-VX-TABLE.
+          05 SCEN-START-VX PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 SCEN-START-VY-TABLE.
+          05 SCEN-START-VY PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+       01 SCEN-START-VZ-TABLE.
+          05 SCEN-START-VZ PIC S9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZEROS.
+
+       78 MAX-SCENARIOS VALUE 10.
+
+       01 SCENARIO-COUNT   PIC 9(03) VALUE ZERO.
+       01 SCENARIO-DROPPED PIC 9(03) VALUE ZERO.
+       01 SCEN-IDX         PIC 9(03) VALUE ZERO.
+
+       01 SCENARIO-DELTA-VX-TABLE.
+          05 SCEN-DVX PIC S9(10) OCCURS 1 TO MAX-SCENARIOS TIMES
+                       DEPENDING ON SCENARIO-COUNT VALUE ZEROS.
+       01 SCENARIO-DELTA-VY-TABLE.
+          05 SCEN-DVY PIC S9(10) OCCURS 1 TO MAX-SCENARIOS TIMES
+                       DEPENDING ON SCENARIO-COUNT VALUE ZEROS.
+       01 SCENARIO-DELTA-VZ-TABLE.
+          05 SCEN-DVZ PIC S9(10) OCCURS 1 TO MAX-SCENARIOS TIMES
+                       DEPENDING ON SCENARIO-COUNT VALUE ZEROS.
+
+       01 I PIC 9(03) VALUE 1.
+       01 J PIC 9(03) VALUE 1.
        01 SIM-ITER PIC 9(7) VALUE ZERO.
 
        01 STEPS-PASSED PIC 9(7) VALUE ZERO.
@@ -50,40 +324,35 @@
        01 ANSWER-LOOP PIC 9(20) VALUE ZERO.
        
 
-       01 DIF-X PIC S9(10) VALUE ZERO.
-       01 DIF-Y PIC S9(10) VALUE ZERO.
-       01 DIF-Z PIC S9(10) VALUE ZERO.
-       
-       01 SIG-X PIC S9 VALUE ZERO.
-       01 SIG-Y PIC S9 VALUE ZERO.
-       01 SIG-Z PIC S9 VALUE ZERO.
-       
-       01 ENERGY.
-           05 P-ENERGY PIC 9(10) OCCURS N-PLANETS TIMES VALUE ZERO.
-           05 K-ENERGY PIC 9(10) OCCURS N-PLANETS TIMES VALUE ZERO.
+       01 P-ENERGY-TABLE.
+           05 P-ENERGY PIC 9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZERO.
+       01 K-ENERGY-TABLE.
+           05 K-ENERGY PIC 9(10) OCCURS 1 TO MAX-PLANETS TIMES
+                       DEPENDING ON N-PLANETS VALUE ZERO.
 
        01 TOTAL-ENERGY PIC 9(10) VALUE ZERO.
 
        PROCEDURE DIVISION.
-      * <x=14, y=4, z=5>
-           MOVE 14  TO X-INIT(1).
-           MOVE 4   TO Y-INIT(1).
-           MOVE 5   TO Z-INIT(1).
-      * <x=12, y=10, z=8>
-           MOVE 12  TO X-INIT(2).
-           MOVE 10  TO Y-INIT(2).
-           MOVE 8   TO Z-INIT(2).
-      * <x=1, y=7, z=-10>
-           MOVE 1   TO X-INIT(3).
-           MOVE 7   TO Y-INIT(3).
-           MOVE -10 TO Z-INIT(3).
-      * <x=16, y=-5, z=3>
-           MOVE 16  TO X-INIT(4).
-           MOVE -5  TO Y-INIT(4).
-           MOVE 3   TO Z-INIT(4).
+           PERFORM READ-CONTROL-CARD.
+
+           PERFORM READ-SCENARIO-CARD.
+
+           PERFORM READ-PLANETS-FILE.
+
+           PERFORM VALIDATE-INPUT-ARRAYS.
 
            PERFORM INIT-POSITIONS.
 
+           PERFORM RESTORE-CHECKPOINT.
+           IF RUN-WAS-RESTORED
+               COMPUTE START-ITER = SIM-ITER + 1
+           ELSE
+               MOVE 1 TO START-ITER
+           END-IF.
+
+           PERFORM OPEN-TRAJECTORY-OUT.
+
       * <x=-1, y=0, z=2>
       *    MOVE -1  TO X(1).
       *    MOVE 0   TO Y(1).
@@ -107,26 +376,44 @@
       *    Dz = Ans mod CycleZ
 
       * 327636285682704
-           PERFORM VARYING SIM-ITER FROM 1 BY 1 UNTIL SIM-ITER > 500000
+           PERFORM VARYING SIM-ITER FROM START-ITER BY 1
+                   UNTIL SIM-ITER > ITER-LIMIT
                PERFORM UPDATE-VELOCITY
                PERFORM APPLY-VELOCITY
                COMPUTE STEPS-PASSED = SIM-ITER
                PERFORM CHECK-SIMULATION-LOOPS
+               IF FUNCTION MOD (SIM-ITER, CHECKPOINT-INTERVAL) = 0
+                   PERFORM FLUSH-TRAJECTORY-OUT
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               IF FUNCTION MOD (SIM-ITER, HEARTBEAT-INTERVAL) = 0
+                   PERFORM DISPLAY-HEARTBEAT
+               END-IF
            END-PERFORM.
-           
+
+           CLOSE TRAJECTORY-OUT.
+
            PERFORM COMPUTE-KINETIC-ENERGY.
            PERFORM COMPUTE-POTENTIAL-ENERGY.
            PERFORM COMPUTE-TOTAL-ENERGY.
-          
+
            DISPLAY TOTAL-ENERGY.
-       
-           COMPUTE ANSWER-LOOP = X-LOOP * Y-LOOP / 
-      -                FUNCTION GCD (X-LOOP, Y-LOOP).
-           COMPUTE ANSWER-LOOP = ANSWER-LOOP * Z-LOOP / 
-      -                FUNCTION GCD (ANSWER-LOOP, Z-LOOP).
-           
+
+           IF X-LOOP > 0 AND Y-LOOP > 0 AND Z-LOOP > 0
+               COMPUTE ANSWER-LOOP = FUNCTION LCM (X-LOOP, Y-LOOP)
+               COMPUTE ANSWER-LOOP = FUNCTION LCM (ANSWER-LOOP, Z-LOOP)
+           END-IF.
+
            DISPLAY ANSWER-LOOP.
 
+           PERFORM WRITE-REPORT.
+
+           PERFORM WRITE-HISTORY.
+
+           PERFORM PURGE-CHECKPOINT.
+
+           PERFORM RUN-SCENARIOS.
+
       *    DISPLAY "Updated".
       *        
       *    DISPLAY 'VX: ' VX(1) VX(2) VX(3) VX(4).
@@ -143,8 +430,321 @@
       *    DISPLAY 'Z: ' Z(1) Z(2) Z(3) Z(4).
 
 
+           GOBACK.
+
+       WRITE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME.
+           MOVE RUN-YEAR  TO RD-YEAR.
+           MOVE RUN-MONTH TO RD-MONTH.
+           MOVE RUN-DAY   TO RD-DAY.
+           MOVE RUN-HOUR  TO RD-HOUR.
+           MOVE RUN-MIN   TO RD-MIN.
+           MOVE RUN-SEC   TO RD-SEC.
+
+           OPEN OUTPUT REPORT-OUTPUT.
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "WRITE-REPORT: UNABLE TO OPEN REPORT-OUTPUT"
+               DISPLAY "WRITE-REPORT: FILE STATUS " REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE "DAY12 GRAVITY SIMULATION REPORT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE RUN-DATE-DISPLAY TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE "PER-PLANET ENERGY BREAKDOWN" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               MOVE I               TO RPT-PLANET
+               MOVE P-ENERGY(I)     TO RPT-P-ENERGY
+               MOVE K-ENERGY(I)     TO RPT-K-ENERGY
+               COMPUTE RPT-PK = P-ENERGY(I) * K-ENERGY(I)
+               MOVE REPORT-PLANET-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE TOTAL-ENERGY TO RPT-TOTAL.
+           MOVE REPORT-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE ANSWER-LOOP TO RPT-ANSWER.
+           MOVE REPORT-ANSWER-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE X-LOOP TO RPT-X-LOOP.
+           MOVE REPORT-XLOOP-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE Y-LOOP TO RPT-Y-LOOP.
+           MOVE REPORT-YLOOP-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE Z-LOOP TO RPT-Z-LOOP.
+           MOVE REPORT-ZLOOP-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE REPORT-OUTPUT.
+
+       WRITE-HISTORY.
+           MOVE RUN-YEAR  TO HDS-YEAR.
+           MOVE RUN-MONTH TO HDS-MONTH.
+           MOVE RUN-DAY   TO HDS-DAY.
+           MOVE RUN-HOUR  TO HDS-HOUR.
+           MOVE RUN-MIN   TO HDS-MIN.
+           MOVE RUN-SEC   TO HDS-SEC.
+           MOVE HISTORY-DATE-STAMP TO HEL-DATE.
+
+           MOVE TOTAL-ENERGY TO HEL-TOTAL.
+           MOVE X-LOOP       TO HEL-XLOOP.
+           MOVE Y-LOOP       TO HEL-YLOOP.
+           MOVE Z-LOOP       TO HEL-ZLOOP.
+           MOVE ANSWER-LOOP  TO HEL-ANSWER.
+           MOVE HISTORY-EDIT-LINE TO HISTORY-RECORD.
+
+           OPEN INPUT HISTORY-FILE.
+           IF HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+           ELSE
+               CLOSE HISTORY-FILE
+           END-IF.
+
+           OPEN EXTEND HISTORY-FILE.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       RESTORE-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-RESTORED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKP-N-PLANETS NOT = N-PLANETS
+                           DISPLAY "RESTORE-CHECKPOINT: PLANET COUNT "
+                               "MISMATCH"
+                           DISPLAY "RESTORE-CHECKPOINT: CHECKPOINT "
+                               CKP-N-PLANETS
+                           DISPLAY "RESTORE-CHECKPOINT: CURRENT "
+                               N-PLANETS
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       MOVE CKP-SIM-ITER TO SIM-ITER
+                       MOVE CKP-X-LOOP   TO X-LOOP
+                       MOVE CKP-Y-LOOP   TO Y-LOOP
+                       MOVE CKP-Z-LOOP   TO Z-LOOP
+                       PERFORM VARYING I FROM 1 BY 1
+                               UNTIL I > N-PLANETS
+                           MOVE CKP-X(I)  TO X(I)
+                           MOVE CKP-Y(I)  TO Y(I)
+                           MOVE CKP-Z(I)  TO Z(I)
+                           MOVE CKP-VX(I) TO VX(I)
+                           MOVE CKP-VY(I) TO VY(I)
+                           MOVE CKP-VZ(I) TO VZ(I)
+                       END-PERFORM
+                       MOVE 1 TO CHECKPOINT-RESTORED
+                       DISPLAY "RESTORE-CHECKPOINT: RESUMING AT "
+                           CKP-SIM-ITER
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * A restarted run finds TRAJECT already holding the rows from
+      * before the restart, so it is reopened for EXTEND instead of
+      * being truncated; a fresh run starts TRAJECT from scratch and
+      * writes the header immediately. TRAJECTORY-STATUS = "35" on the
+      * OPEN INPUT probe means the prior run never got as far as
+      * creating TRAJECT (no rows to preserve).
+       OPEN-TRAJECTORY-OUT.
+           IF RUN-WAS-RESTORED
+               OPEN INPUT TRAJECTORY-OUT
+               IF TRAJECTORY-STATUS = "35"
+                   OPEN OUTPUT TRAJECTORY-OUT
+                   IF TRAJECTORY-STATUS NOT = "00"
+                       PERFORM ABORT-TRAJECTORY-OPEN
+                   END-IF
+                   PERFORM WRITE-TRAJECTORY-HEADER
+                   CLOSE TRAJECTORY-OUT
+               ELSE
+                   IF TRAJECTORY-STATUS NOT = "00"
+                       PERFORM ABORT-TRAJECTORY-OPEN
+                   END-IF
+                   CLOSE TRAJECTORY-OUT
+               END-IF
+               OPEN EXTEND TRAJECTORY-OUT
+               IF TRAJECTORY-STATUS NOT = "00"
+                   PERFORM ABORT-TRAJECTORY-OPEN
+               END-IF
+           ELSE
+               OPEN OUTPUT TRAJECTORY-OUT
+               IF TRAJECTORY-STATUS NOT = "00"
+                   PERFORM ABORT-TRAJECTORY-OPEN
+               END-IF
+               PERFORM WRITE-TRAJECTORY-HEADER
+           END-IF.
+
+       ABORT-TRAJECTORY-OPEN.
+           DISPLAY "OPEN-TRAJECTORY-OUT: UNABLE TO OPEN TRAJECT".
+           DISPLAY "OPEN-TRAJECTORY-OUT: FILE STATUS "
+               TRAJECTORY-STATUS.
+           MOVE 16 TO RETURN-CODE.
            STOP RUN.
-       
+
+       WRITE-CHECKPOINT.
+           INITIALIZE CHECKPOINT-RECORD.
+           MOVE N-PLANETS TO CKP-N-PLANETS.
+           MOVE SIM-ITER  TO CKP-SIM-ITER.
+           MOVE X-LOOP    TO CKP-X-LOOP.
+           MOVE Y-LOOP    TO CKP-Y-LOOP.
+           MOVE Z-LOOP    TO CKP-Z-LOOP.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               MOVE X(I)  TO CKP-X(I)
+               MOVE Y(I)  TO CKP-Y(I)
+               MOVE Z(I)  TO CKP-Z(I)
+               MOVE VX(I) TO CKP-VX(I)
+               MOVE VY(I) TO CKP-VY(I)
+               MOVE VZ(I) TO CKP-VZ(I)
+           END-PERFORM.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "WRITE-CHECKPOINT: UNABLE TO OPEN CHECKPNT"
+               DISPLAY "WRITE-CHECKPOINT: FILE STATUS "
+                   CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       PURGE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "PURGE-CHECKPOINT: UNABLE TO OPEN CHECKPNT"
+               DISPLAY "PURGE-CHECKPOINT: FILE STATUS "
+                   CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CONTROL-STATUS = "00"
+               READ CONTROL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-ITER-LIMIT TO ITER-LIMIT
+                       IF CC-GRAVITY-MODE = 1 OR CC-GRAVITY-MODE = 2
+                           MOVE CC-GRAVITY-MODE TO GRAVITY-MODE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       READ-SCENARIO-CARD.
+           MOVE ZERO TO SCENARIO-COUNT.
+           MOVE ZERO TO SCENARIO-DROPPED.
+           OPEN INPUT SCENARIO-CARD.
+           IF SCENARIO-STATUS = "00"
+               PERFORM UNTIL SCENARIO-STATUS = "10"
+                   READ SCENARIO-CARD
+                       AT END
+                           MOVE "10" TO SCENARIO-STATUS
+                       NOT AT END
+                           IF SCENARIO-COUNT < MAX-SCENARIOS
+                               ADD 1 TO SCENARIO-COUNT
+                               MOVE SC-DVX TO SCEN-DVX(SCENARIO-COUNT)
+                               MOVE SC-DVY TO SCEN-DVY(SCENARIO-COUNT)
+                               MOVE SC-DVZ TO SCEN-DVZ(SCENARIO-COUNT)
+                           ELSE
+                               ADD 1 TO SCENARIO-DROPPED
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SCENARIO-CARD
+               IF SCENARIO-DROPPED > 0
+                   DISPLAY "READ-SCENARIO-CARD: SCENARIOS DROPPED "
+                       SCENARIO-DROPPED
+               END-IF
+           END-IF.
+
+       READ-PLANETS-FILE.
+           MOVE 1 TO I.
+           OPEN INPUT PLANETS-FILE.
+           IF PLANETS-STATUS NOT = "00"
+               DISPLAY "READ-PLANETS-FILE: UNABLE TO OPEN PLANETS FILE"
+               DISPLAY "READ-PLANETS-FILE: FILE STATUS " PLANETS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL PLANETS-STATUS = "10"
+               READ PLANETS-FILE
+                   AT END
+                       MOVE "10" TO PLANETS-STATUS
+                   NOT AT END
+                       IF I > MAX-PLANETS
+                           DISPLAY "READ-PLANETS-FILE: TOO MANY PLANETS"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       MOVE I TO N-PLANETS
+                       MOVE PR-X TO X-INIT(I)
+                       MOVE PR-Y TO Y-INIT(I)
+                       MOVE PR-Z TO Z-INIT(I)
+                       ADD 1 TO I
+               END-READ
+           END-PERFORM.
+
+           CLOSE PLANETS-FILE.
+
+           COMPUTE PLANETS-READ-COUNT = I - 1.
+
+       VALIDATE-INPUT-ARRAYS.
+           IF N-PLANETS < 1
+               DISPLAY "VALIDATE-INPUT-ARRAYS: NO PLANET RECORDS READ"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF N-PLANETS > MAX-PLANETS
+               DISPLAY "VALIDATE-INPUT-ARRAYS: N-PLANETS EXCEEDS MAX"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF PLANETS-READ-COUNT NOT = N-PLANETS
+               DISPLAY "VALIDATE-INPUT-ARRAYS: PLANET COUNT MISMATCH"
+               DISPLAY "VALIDATE-INPUT-ARRAYS: READ " PLANETS-READ-COUNT
+               DISPLAY "VALIDATE-INPUT-ARRAYS: N-PLANETS " N-PLANETS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               IF NOT (X-INIT(I) NUMERIC AND Y-INIT(I) NUMERIC AND
+                       Z-INIT(I) NUMERIC AND VX-INIT(I) NUMERIC AND
+                       VY-INIT(I) NUMERIC AND VZ-INIT(I) NUMERIC)
+                   DISPLAY "VALIDATE-INPUT-ARRAYS: BAD AXIS, PLANET " I
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+
        INIT-POSITIONS.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
                COMPUTE X(I) = X-INIT(I)
@@ -155,6 +755,10 @@
                COMPUTE VZ(I) = VZ-INIT(I)
            END-PERFORM.
 
+       DISPLAY-HEARTBEAT.
+           DISPLAY "HEARTBEAT: ITERATION " SIM-ITER
+               " X-LOOP=" X-LOOP " Y-LOOP=" Y-LOOP " Z-LOOP=" Z-LOOP.
+
        CHECK-SIMULATION-LOOPS.
            MOVE 1 TO LOOP-FOUND.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
@@ -205,47 +809,241 @@
            END-IF.
 
        UPDATE-VELOCITY.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-PLANETS
-               COMPUTE DIF-X = X(J) - X(I)
-               COMPUTE DIF-Y = Y(J) - Y(I)
-               COMPUTE DIF-Z = Z(J) - Z(I)               
-               PERFORM SIGN-OF-DIFF
-               COMPUTE VX(I) = VX(I) + SIG-X
-               COMPUTE VY(I) = VY(I) + SIG-Y
-               COMPUTE VZ(I) = VZ(I) + SIG-Z
-               CONTINUE
-           END-PERFORM
-           END-PERFORM.
-       
+           IF GRAVITY-MODE-INVERSE-SQUARE
+               CALL "UPDATE-VELOCITY-INVSQ" USING N-PLANETS X-TABLE
+                   Y-TABLE Z-TABLE VX-TABLE VY-TABLE VZ-TABLE
+               END-CALL
+           ELSE
+               CALL "UPDATE-VELOCITY" USING N-PLANETS X-TABLE Y-TABLE
+                   Z-TABLE VX-TABLE VY-TABLE VZ-TABLE
+               END-CALL
+           END-IF.
+
        APPLY-VELOCITY.
+           CALL "APPLY-VELOCITY" USING N-PLANETS X-TABLE Y-TABLE
+               Z-TABLE VX-TABLE VY-TABLE VZ-TABLE
+           END-CALL.
+
+           IF FUNCTION MOD (SIM-ITER, TRAJECTORY-INTERVAL) = 0
+               PERFORM WRITE-TRAJECTORY-ROW
+           END-IF.
+
+       WRITE-TRAJECTORY-HEADER.
+           MOVE "SIM_ITER,PLANET,X,Y,Z,VX,VY,VZ" TO TRAJECTORY-LINE.
+           WRITE TRAJECTORY-LINE.
+
+      * GnuCOBOL does not durably flush LINE SEQUENTIAL output until
+      * CLOSE, so TRAJECTORY-OUT is closed and reopened for EXTEND
+      * every CHECKPOINT-INTERVAL, ahead of WRITE-CHECKPOINT, the same
+      * way WRITE-CHECKPOINT itself stays durable by going through a
+      * full OPEN OUTPUT/WRITE/CLOSE each interval. Flushing the
+      * trajectory rows first means an abend between the two leaves
+      * TRAJECT ahead of CHECKPNT (at worst a few rows re-written on
+      * restart) rather than behind it (a gap RESTORE-CHECKPOINT could
+      * never detect).
+       FLUSH-TRAJECTORY-OUT.
+           CLOSE TRAJECTORY-OUT.
+           OPEN EXTEND TRAJECTORY-OUT.
+           IF TRAJECTORY-STATUS NOT = "00"
+               DISPLAY "FLUSH-TRAJECTORY-OUT: UNABLE TO REOPEN TRAJECT"
+               DISPLAY "FLUSH-TRAJECTORY-OUT: FILE STATUS "
+                   TRAJECTORY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-TRAJECTORY-ROW.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
-               COMPUTE X(I) = X(I) + VX(I)
-               COMPUTE Y(I) = Y(I) + VY(I)
-               COMPUTE Z(I) = Z(I) + VZ(I)
+               MOVE SIM-ITER TO TRAJ-EDIT(1)
+               MOVE I        TO TRAJ-EDIT(2)
+               MOVE X(I)     TO TRAJ-EDIT(3)
+               MOVE Y(I)     TO TRAJ-EDIT(4)
+               MOVE Z(I)     TO TRAJ-EDIT(5)
+               MOVE VX(I)    TO TRAJ-EDIT(6)
+               MOVE VY(I)    TO TRAJ-EDIT(7)
+               MOVE VZ(I)    TO TRAJ-EDIT(8)
+
+               MOVE SPACES TO TRAJECTORY-LINE
+               STRING FUNCTION TRIM (TRAJ-EDIT(1)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(2)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(3)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(4)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(5)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(6)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(7)) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (TRAJ-EDIT(8)) DELIMITED BY SIZE
+                   INTO TRAJECTORY-LINE
+               END-STRING
+               WRITE TRAJECTORY-LINE
            END-PERFORM.
 
        COMPUTE-POTENTIAL-ENERGY.
+           CALL "COMPUTE-POTENTIAL-ENERGY" USING N-PLANETS X-TABLE
+               Y-TABLE Z-TABLE P-ENERGY-TABLE
+           END-CALL.
+
+       COMPUTE-KINETIC-ENERGY.
+           CALL "COMPUTE-KINETIC-ENERGY" USING N-PLANETS VX-TABLE
+               VY-TABLE VZ-TABLE K-ENERGY-TABLE
+           END-CALL.
+
+       COMPUTE-TOTAL-ENERGY.
+           CALL "COMPUTE-TOTAL-ENERGY" USING N-PLANETS P-ENERGY-TABLE
+               K-ENERGY-TABLE TOTAL-ENERGY
+           END-CALL.
+
+       APPLY-VELOCITY-SCENARIO.
+           CALL "APPLY-VELOCITY" USING N-PLANETS X-TABLE Y-TABLE
+               Z-TABLE VX-TABLE VY-TABLE VZ-TABLE
+           END-CALL.
+
+       CHECK-SCENARIO-LOOPS.
+           MOVE 1 TO LOOP-FOUND.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
-               COMPUTE P-ENERGY(I) = P-ENERGY(I) + FUNCTION ABS (X(I))
-               COMPUTE P-ENERGY(I) = P-ENERGY(I) + FUNCTION ABS (Y(I))
-               COMPUTE P-ENERGY(I) = P-ENERGY(I) + FUNCTION ABS (Z(I))
+               IF (LOOP-FOUND = 1)           AND
+      -           (X(I) = X-INIT(I))         AND
+      -           (VX(I) = SCEN-START-VX(I))
+                  CONTINUE
+               ELSE
+                   MOVE 0 TO LOOP-FOUND
+               END-IF
            END-PERFORM.
 
-       COMPUTE-KINETIC-ENERGY.
+           IF (LOOP-FOUND = 1) AND (X-LOOP = 0)
+               COMPUTE X-LOOP = STEPS-PASSED
+           END-IF.
+
+           MOVE 1 TO LOOP-FOUND.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
-               COMPUTE K-ENERGY(I) = K-ENERGY(I) + FUNCTION ABS (VX(I))
-               COMPUTE K-ENERGY(I) = K-ENERGY(I) + FUNCTION ABS (VY(I))
-               COMPUTE K-ENERGY(I) = K-ENERGY(I) + FUNCTION ABS (VZ(I))
+               IF (LOOP-FOUND = 1)           AND
+      -           (Y(I) = Y-INIT(I))         AND
+      -           (VY(I) = SCEN-START-VY(I))
+                  CONTINUE
+               ELSE
+                   MOVE 0 TO LOOP-FOUND
+               END-IF
            END-PERFORM.
 
-       COMPUTE-TOTAL-ENERGY.
+           IF (LOOP-FOUND = 1) AND (Y-LOOP = 0)
+               COMPUTE Y-LOOP = STEPS-PASSED
+           END-IF.
+
+           MOVE 1 TO LOOP-FOUND.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
-               COMPUTE TOTAL-ENERGY = TOTAL-ENERGY +
-      -            K-ENERGY(I) * P-ENERGY(I)            
+               IF (LOOP-FOUND = 1)           AND
+      -           (Z(I) = Z-INIT(I))         AND
+      -           (VZ(I) = SCEN-START-VZ(I))
+                  CONTINUE
+               ELSE
+                   MOVE 0 TO LOOP-FOUND
+               END-IF
            END-PERFORM.
 
-       SIGN-OF-DIFF.
-           COMPUTE SIG-X = FUNCTION SIGN (DIF-X).
-           COMPUTE SIG-Y = FUNCTION SIGN (DIF-Y).
-           COMPUTE SIG-Z = FUNCTION SIGN (DIF-Z).
+           IF (LOOP-FOUND = 1) AND (Z-LOOP = 0)
+               COMPUTE Z-LOOP = STEPS-PASSED
+           END-IF.
+
+      * Re-runs the simulation from the same starting positions the main
+      * run used, but with SCEN-DVX/DVY/DVZ(SCEN-IDX) added to every
+      * planet's initial velocity, so a what-if scenario only ever
+      * changes the velocity assumption, never the body layout.
+       RUN-ONE-SCENARIO.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               COMPUTE X(I)  = X-INIT(I)
+               COMPUTE Y(I)  = Y-INIT(I)
+               COMPUTE Z(I)  = Z-INIT(I)
+               COMPUTE VX(I) = VX-INIT(I) + SCEN-DVX(SCEN-IDX)
+               COMPUTE VY(I) = VY-INIT(I) + SCEN-DVY(SCEN-IDX)
+               COMPUTE VZ(I) = VZ-INIT(I) + SCEN-DVZ(SCEN-IDX)
+               MOVE VX(I) TO SCEN-START-VX(I)
+               MOVE VY(I) TO SCEN-START-VY(I)
+               MOVE VZ(I) TO SCEN-START-VZ(I)
+               MOVE ZERO  TO P-ENERGY(I)
+               MOVE ZERO  TO K-ENERGY(I)
+           END-PERFORM.
+
+           MOVE ZERO TO X-LOOP.
+           MOVE ZERO TO Y-LOOP.
+           MOVE ZERO TO Z-LOOP.
+           MOVE ZERO TO ANSWER-LOOP.
+
+           PERFORM VARYING SIM-ITER FROM 1 BY 1
+                   UNTIL SIM-ITER > ITER-LIMIT
+               PERFORM UPDATE-VELOCITY
+               PERFORM APPLY-VELOCITY-SCENARIO
+               COMPUTE STEPS-PASSED = SIM-ITER
+               PERFORM CHECK-SCENARIO-LOOPS
+           END-PERFORM.
+
+           PERFORM COMPUTE-KINETIC-ENERGY.
+           PERFORM COMPUTE-POTENTIAL-ENERGY.
+           PERFORM COMPUTE-TOTAL-ENERGY.
+
+           IF X-LOOP > 0 AND Y-LOOP > 0 AND Z-LOOP > 0
+               COMPUTE ANSWER-LOOP = FUNCTION LCM (X-LOOP, Y-LOOP)
+               COMPUTE ANSWER-LOOP = FUNCTION LCM (ANSWER-LOOP, Z-LOOP)
+           END-IF.
+
+       WRITE-SCENARIO-LINE.
+           MOVE SCEN-IDX           TO SCL-NUM.
+           MOVE SCEN-DVX(SCEN-IDX) TO SCL-DVX.
+           MOVE SCEN-DVY(SCEN-IDX) TO SCL-DVY.
+           MOVE SCEN-DVZ(SCEN-IDX) TO SCL-DVZ.
+           MOVE TOTAL-ENERGY       TO SCL-TOTAL.
+           MOVE ANSWER-LOOP        TO SCL-ANSWER.
+
+           MOVE SCENARIO-LINE-DATA TO SCENARIO-LINE.
+           WRITE SCENARIO-LINE.
+
+      * Runs every scenario listed on SCENCTL back to back, over the
+      * same body layout the main run just used, and lists each one's
+      * TOTAL-ENERGY/ANSWER-LOOP alongside its velocity delta in
+      * SCENOUT. A missing or empty SCENCTL leaves SCENARIO-COUNT at
+      * zero, in which case SCENOUT is truncated to empty rather than
+      * left holding a stale comparison from an earlier run.
+       RUN-SCENARIOS.
+           IF SCENARIO-COUNT > 0
+               OPEN OUTPUT SCENARIO-OUT
+               IF SCENOUT-STATUS NOT = "00"
+                   DISPLAY "RUN-SCENARIOS: UNABLE TO OPEN SCENARIO-OUT"
+                   DISPLAY "RUN-SCENARIOS: FILE STATUS " SCENOUT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE "DAY12 WHAT-IF SCENARIO COMPARISON" TO SCENARIO-LINE
+               WRITE SCENARIO-LINE
+
+               MOVE RUN-DATE-DISPLAY TO SCENARIO-LINE
+               WRITE SCENARIO-LINE
+
+               MOVE SPACES TO SCENARIO-LINE
+               WRITE SCENARIO-LINE
+
+               PERFORM VARYING SCEN-IDX FROM 1 BY 1
+                       UNTIL SCEN-IDX > SCENARIO-COUNT
+                   PERFORM RUN-ONE-SCENARIO
+                   PERFORM WRITE-SCENARIO-LINE
+               END-PERFORM
+
+               CLOSE SCENARIO-OUT
+           ELSE
+               PERFORM PURGE-SCENARIO-OUT
+           END-IF.
+
+       PURGE-SCENARIO-OUT.
+           OPEN OUTPUT SCENARIO-OUT.
+           IF SCENOUT-STATUS NOT = "00"
+               DISPLAY "PURGE-SCENARIO-OUT: UNABLE TO OPEN SCENARIO-OUT"
+               DISPLAY "PURGE-SCENARIO-OUT: FILE STATUS " SCENOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           CLOSE SCENARIO-OUT.
