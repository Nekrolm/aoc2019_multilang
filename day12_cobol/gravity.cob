@@ -0,0 +1,186 @@
+      * Sample COBOL program
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Gravity.
+
+      * Shared N-body gravity/velocity routines called by Day10 and
+      * Day12 so the physics only lives in one place. Each entry point
+      * takes the planet count and whichever axis/energy tables it
+      * needs, all passed by reference from the caller's own storage.
+
+       Environment division.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       78 GRAV-MAX-PLANETS VALUE 50.
+
+       01 I PIC 9(03) VALUE 1.
+       01 J PIC 9(03) VALUE 1.
+
+       01 DIF-X PIC S9(10) VALUE ZERO.
+       01 DIF-Y PIC S9(10) VALUE ZERO.
+       01 DIF-Z PIC S9(10) VALUE ZERO.
+
+       01 SIG-X PIC S9(05) VALUE ZERO.
+       01 SIG-Y PIC S9(05) VALUE ZERO.
+       01 SIG-Z PIC S9(05) VALUE ZERO.
+
+       01 DIST-SQ-X PIC 9(20) VALUE ZERO.
+       01 DIST-SQ-Y PIC 9(20) VALUE ZERO.
+       01 DIST-SQ-Z PIC 9(20) VALUE ZERO.
+
+       78 INVSQ-SCALE VALUE 100.
+
+       LINKAGE SECTION.
+
+       01 N-PLANETS PIC 9(03).
+
+       01 X-TABLE.
+           05 X  PIC S9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                    DEPENDING ON N-PLANETS.
+       01 Y-TABLE.
+           05 Y  PIC S9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                    DEPENDING ON N-PLANETS.
+       01 Z-TABLE.
+           05 Z  PIC S9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                    DEPENDING ON N-PLANETS.
+       01 VX-TABLE.
+           05 VX PIC S9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                    DEPENDING ON N-PLANETS.
+       01 VY-TABLE.
+           05 VY PIC S9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                    DEPENDING ON N-PLANETS.
+       01 VZ-TABLE.
+           05 VZ PIC S9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                    DEPENDING ON N-PLANETS.
+
+       01 P-ENERGY-TABLE.
+           05 P-ENERGY PIC 9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                     DEPENDING ON N-PLANETS.
+       01 K-ENERGY-TABLE.
+           05 K-ENERGY PIC 9(10) OCCURS 1 TO GRAV-MAX-PLANETS TIMES
+                     DEPENDING ON N-PLANETS.
+
+       01 TOTAL-ENERGY PIC 9(10).
+
+       PROCEDURE DIVISION.
+           GOBACK.
+
+       ENTRY "UPDATE-VELOCITY" USING N-PLANETS X-TABLE Y-TABLE
+               Z-TABLE VX-TABLE VY-TABLE VZ-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-PLANETS
+               COMPUTE DIF-X = X(J) - X(I)
+               COMPUTE DIF-Y = Y(J) - Y(I)
+               COMPUTE DIF-Z = Z(J) - Z(I)
+               PERFORM SIGN-OF-DIFF
+               COMPUTE VX(I) = VX(I) + SIG-X
+               COMPUTE VY(I) = VY(I) + SIG-Y
+               COMPUTE VZ(I) = VZ(I) + SIG-Z
+               CONTINUE
+           END-PERFORM
+           END-PERFORM.
+           GOBACK.
+
+      * Alternate, inverse-square-style velocity update: each axis's
+      * pull is still signed toward the other planet, but its size
+      * falls off with the square of that axis's distance instead of
+      * always being a flat +/-1 step (a minimum pull of 1 is kept so
+      * far-apart planets are never simply stuck).
+       ENTRY "UPDATE-VELOCITY-INVSQ" USING N-PLANETS X-TABLE Y-TABLE
+               Z-TABLE VX-TABLE VY-TABLE VZ-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > N-PLANETS
+               COMPUTE DIF-X = X(J) - X(I)
+               COMPUTE DIF-Y = Y(J) - Y(I)
+               COMPUTE DIF-Z = Z(J) - Z(I)
+               PERFORM INVSQ-OF-DIFF
+               COMPUTE VX(I) = VX(I) + SIG-X
+               COMPUTE VY(I) = VY(I) + SIG-Y
+               COMPUTE VZ(I) = VZ(I) + SIG-Z
+               CONTINUE
+           END-PERFORM
+           END-PERFORM.
+           GOBACK.
+
+       ENTRY "APPLY-VELOCITY" USING N-PLANETS X-TABLE Y-TABLE
+               Z-TABLE VX-TABLE VY-TABLE VZ-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               COMPUTE X(I) = X(I) + VX(I)
+               COMPUTE Y(I) = Y(I) + VY(I)
+               COMPUTE Z(I) = Z(I) + VZ(I)
+           END-PERFORM.
+           GOBACK.
+
+       ENTRY "COMPUTE-POTENTIAL-ENERGY" USING N-PLANETS X-TABLE
+               Y-TABLE Z-TABLE P-ENERGY-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               COMPUTE P-ENERGY(I) = P-ENERGY(I) +
+      -            FUNCTION ABS (X(I))
+               COMPUTE P-ENERGY(I) = P-ENERGY(I) +
+      -            FUNCTION ABS (Y(I))
+               COMPUTE P-ENERGY(I) = P-ENERGY(I) +
+      -            FUNCTION ABS (Z(I))
+           END-PERFORM.
+           GOBACK.
+
+       ENTRY "COMPUTE-KINETIC-ENERGY" USING N-PLANETS VX-TABLE
+               VY-TABLE VZ-TABLE K-ENERGY-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               COMPUTE K-ENERGY(I) = K-ENERGY(I) +
+      -            FUNCTION ABS (VX(I))
+               COMPUTE K-ENERGY(I) = K-ENERGY(I) +
+      -            FUNCTION ABS (VY(I))
+               COMPUTE K-ENERGY(I) = K-ENERGY(I) +
+      -            FUNCTION ABS (VZ(I))
+           END-PERFORM.
+           GOBACK.
+
+       ENTRY "COMPUTE-TOTAL-ENERGY" USING N-PLANETS P-ENERGY-TABLE
+               K-ENERGY-TABLE TOTAL-ENERGY.
+           MOVE ZERO TO TOTAL-ENERGY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N-PLANETS
+               COMPUTE TOTAL-ENERGY = TOTAL-ENERGY +
+      -            K-ENERGY(I) * P-ENERGY(I)
+           END-PERFORM.
+           GOBACK.
+
+       SIGN-OF-DIFF.
+           COMPUTE SIG-X = FUNCTION SIGN (DIF-X).
+           COMPUTE SIG-Y = FUNCTION SIGN (DIF-Y).
+           COMPUTE SIG-Z = FUNCTION SIGN (DIF-Z).
+
+       INVSQ-OF-DIFF.
+           COMPUTE DIST-SQ-X = DIF-X * DIF-X.
+           COMPUTE DIST-SQ-Y = DIF-Y * DIF-Y.
+           COMPUTE DIST-SQ-Z = DIF-Z * DIF-Z.
+
+           IF DIF-X = 0
+               MOVE 0 TO SIG-X
+           ELSE
+               COMPUTE SIG-X = FUNCTION SIGN (DIF-X) *
+      -            (INVSQ-SCALE / (DIST-SQ-X + 1))
+               IF SIG-X = 0
+                   COMPUTE SIG-X = FUNCTION SIGN (DIF-X)
+               END-IF
+           END-IF.
+
+           IF DIF-Y = 0
+               MOVE 0 TO SIG-Y
+           ELSE
+               COMPUTE SIG-Y = FUNCTION SIGN (DIF-Y) *
+      -            (INVSQ-SCALE / (DIST-SQ-Y + 1))
+               IF SIG-Y = 0
+                   COMPUTE SIG-Y = FUNCTION SIGN (DIF-Y)
+               END-IF
+           END-IF.
+
+           IF DIF-Z = 0
+               MOVE 0 TO SIG-Z
+           ELSE
+               COMPUTE SIG-Z = FUNCTION SIGN (DIF-Z) *
+      -            (INVSQ-SCALE / (DIST-SQ-Z + 1))
+               IF SIG-Z = 0
+                   COMPUTE SIG-Z = FUNCTION SIGN (DIF-Z)
+               END-IF
+           END-IF.
